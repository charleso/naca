@@ -0,0 +1,12 @@
+      *=================================================================
+      * SIECLPAR - PIVOT DU SIECLE POUR LA CONVERSION DES ANNEES SUR 2
+      *            CHIFFRES (W-ANNEE < SIECL-PIVOT => 20XX, SINON 19XX).
+      *            CENTRALISE ICI PLUTOT QU'EN DUR DANS LE CODE POUR
+      *            POUVOIR FAIRE GLISSER LA FENETRE SANS RECOMPILER LA
+      *            LOGIQUE DE 1ER-PASSAGE. VALEUR INCHANGEE PAR RAPPORT
+      *            AU PIVOT HISTORIQUE (84) : SEUL SON EMPLACEMENT
+      *            CHANGE ICI, PAS LA CLASSIFICATION DE SIECLE ELLE-
+      *            MEME - A REVOIR/GLISSER QUAND LE PIVOT 84 APPROCHERA.
+      *=================================================================
+       01  SIECLPAR-CTE.
+           05  SIECL-PIVOT            PIC 99  VALUE 84.
