@@ -0,0 +1,11 @@
+      *=================================================================
+      * VTBMSGA  - DCLGEN DE LA TABLE DB2 DES MESSAGES (NO / TEXT).
+      *=================================================================
+           EXEC SQL DECLARE VTBMSGA TABLE
+           ( NO                           CHAR(4)    NOT NULL,
+             TEXT                         CHAR(30)   NOT NULL
+           ) END-EXEC.
+
+       01  DVTBMSGA.
+           10  NO                         PIC X(04).
+           10  TEXT                       PIC X(30).
