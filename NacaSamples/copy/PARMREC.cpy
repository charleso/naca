@@ -0,0 +1,19 @@
+      *=================================================================
+      * PARMREC  - ENREGISTREMENT DE PARAMETRAGE BATCH1, LU UNE SEULE
+      *            FOIS EN DEBUT DE PROCEDURE DIVISION (FICHIER PARMIN).
+      *=================================================================
+           05  PARM-RESTART-CPT       PIC 9(07).
+
+      * MODE D'EXECUTION DU RUN : TEST (LES DISPLAY DE DEBUG SONT
+      * ACTIFS) OU PROD (SILENCIEUX).
+           05  PARM-MODE              PIC X(04).
+               88  PARM-MODE-TEST                 VALUE 'TEST'.
+               88  PARM-MODE-PROD                 VALUE 'PROD'.
+
+      * PLAGE DE DATES D'EFFET (FILEREC-DTEFF) A RETENIR POUR CE RUN.
+      * HORS PLAGE, L'ENREGISTREMENT EST LU MAIS N'EST ROUTE VERS
+      * AUCUNE SORTIE (DRY-RUN SUR UN SOUS-ENSEMBLE DE FILEIN).
+           05  PARM-DTEFF-DEB         PIC 9(08).
+           05  PARM-DTEFF-FIN         PIC 9(08).
+
+           05  FILLER                 PIC X(53).
