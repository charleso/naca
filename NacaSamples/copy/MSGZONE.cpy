@@ -0,0 +1,16 @@
+      *=================================================================
+      * MSGZONE  - ZONE D'ECHANGE COMMUNE A CALLMSG
+      *=================================================================
+       01  MSG-ZONE.
+           05  MSG-NO                 PIC X(04).
+           05  MSG-PGM                PIC X(08).
+           05  MSG-TEXT                PIC X(30).
+
+      * ENVIRONNEMENT DE L'APPELANT, POSITIONNE PAR CE DERNIER, POUR
+      * QUE CALLMSG SACHE COMMENT TRACER L'APPEL DANS LE JOURNAL
+      * PARTAGE : E/S COBOL CLASSIQUE EN BATCH, FILE TRANSITOIRE CICS
+      * EN ONLINE (UN PROGRAMME CICS NE PEUT PAS FAIRE D'E/S FICHIER
+      * NATIVE SUR UN FD).
+           05  MSG-ENV                PIC X(01).
+               88  MSG-ENV-BATCH                     VALUE 'B'.
+               88  MSG-ENV-ONLINE                     VALUE 'O'.
