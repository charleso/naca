@@ -0,0 +1,7 @@
+      *=================================================================
+      * ONLINM1 - CONSTANTES DE LA MAPSET/MAP ONLINE1/ONLINEF, GENEREES
+      *           EN COMPLEMENT DU MAP SYMBOLIQUE ONLINM1S.
+      *=================================================================
+       01  ONLINM1-CTE.
+           05  ONLINM1-MAPSET         PIC X(8)  VALUE 'ONLINE1'.
+           05  ONLINM1-MAP            PIC X(8)  VALUE 'ONLINEF'.
