@@ -0,0 +1,11 @@
+      *=================================================================
+      * FILEREC - ZONE DE DONNEES METIER (68 OCTETS) DE FILEIN/FILEOUT.
+      *           COPIE SOUS FILEIN-DATA ET FILEOUT-DATA AVEC REPLACING
+      *           POUR PARTAGER LE MEME LAYOUT ENTRE LES DEUX FICHIERS.
+      *=================================================================
+           10  FILEREC-CLE             PIC 9(09).
+           10  FILEREC-NOM             PIC X(20).
+           10  FILEREC-PRENOM          PIC X(15).
+           10  FILEREC-DTEFF           PIC 9(08).
+           10  FILEREC-MONTANT         PIC S9(09)V99 COMP-3.
+           10  FILLER                  PIC X(10).
