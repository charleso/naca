@@ -0,0 +1,47 @@
+      *=================================================================
+      * ONLINM1S - MAP SYMBOLIQUE DE ONLINEF (MAPSET ONLINE1).
+      *
+      *   ONLINEFI - ZONE RECUE/ENVOYEE A CHAQUE PASSAGE (LONGUEUR,
+      *              ATTRIBUT, FLAG DE MODIFICATION, VALEUR).
+      *   ONLINEFS - COPIE DES VALEURS A CONSERVER DANS LA COMMAREA
+      *              D'UN PASSAGE PSEUDO-CONVERSATIONNEL A L'AUTRE.
+      *=================================================================
+       01  ONLINEFI.
+           05  DTEXECL                PIC S9(4) COMP.
+           05  DTEXECF                PIC X.
+           05  DTEXECA REDEFINES DTEXECF
+                                      PIC X.
+           05  DTEXECI                PIC X(08).
+
+           05  HREXECL                PIC S9(4) COMP.
+           05  HREXECF                PIC X.
+           05  HREXECA REDEFINES HREXECF
+                                      PIC X.
+           05  HREXECI                PIC X(08).
+
+           05  RECOLLL                PIC S9(4) COMP.
+           05  RECOLLF                PIC X.
+           05  RECOLLA REDEFINES RECOLLF
+                                      PIC X.
+           05  RECOLLC                PIC X.
+           05  RECOLLI                PIC X(10).
+
+           05  LIERRL                 PIC S9(4) COMP.
+           05  LIERRF                 PIC X.
+           05  LIERRA REDEFINES LIERRF
+                                      PIC X.
+           05  LIERRI                 PIC X(30).
+
+           05  NOMSGL                 PIC S9(4) COMP.
+           05  NOMSGF                 PIC X.
+           05  NOMSGA REDEFINES NOMSGF
+                                      PIC X.
+           05  NOMSGI                 PIC X(04).
+
+       01  ONLINEFS.
+           05  SDTEXECI               PIC X(08).
+           05  SHREXECI               PIC X(08).
+           05  SRECOLLL               PIC S9(4) COMP.
+           05  SRECOLLI               PIC X(10).
+           05  SLIERRI                PIC X(30).
+           05  SNOMSGI                PIC X(04).
