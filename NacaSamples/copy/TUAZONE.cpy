@@ -0,0 +1,9 @@
+      *=================================================================
+      * TUAZONE - ZONE UTILISATEUR TERMINAL (TCTUA), REFERENCEE PAR
+      *           EXEC CICS ADDRESS TCTUA.
+      *=================================================================
+       01  TUA-ZONE.
+           05  TUA-I-DTJOUR           PIC 9(08).
+           05  TUA-I-DTJOURF          PIC X(08).
+           05  TUA-I-OPID             PIC X(03).
+           05  TUA-I-TRMID            PIC X(04).
