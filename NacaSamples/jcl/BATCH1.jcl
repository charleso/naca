@@ -0,0 +1,81 @@
+//BATCH1   JOB (ACCTG),'TRAITEMENT BATCH1',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB      : BATCH1                                            *
+//* OBJET    : TRI DE FILEIN PAR CLE PUIS EXECUTION DE BATCH1.    *
+//*            FILEIN/FILEOUT1/FILEOUT2 SONT DES GDG (UNE          *
+//*            GENERATION PAR PASSAGE JOUR).                       *
+//*            RUN NORMAL (PAS DE RESTART) : CHAQUE SORTIE GDG     *
+//*            PREND UNE NOUVELLE GENERATION (+1). EN CAS D'ABEND   *
+//*            EN COURS DE FILEIN, NE PAS RESOUMETTRE CE MEMBRE -   *
+//*            UTILISER BATCH1RS (REPRISE SUR LA MEME GENERATION).  *
+//*            CALLMSG EST APPELE PAR BATCH1 ET FAIT DES EXEC SQL   *
+//*            (LECTURE DE VTBMSGA) : LE STEP TOURNE DONC SOUS      *
+//*            IKJEFT01 (TSO BATCH), ATTACHE AU SOUS-SYSTEME DB2    *
+//*            PAR LA COMMANDE DSN, ET NON PAS EN EXEC PGM=BATCH1   *
+//*            DIRECT.                                              *
+//*--------------------------------------------------------------*
+//JOBLIB   DD   DSN=PROD.BATCH1.LOADLIB,DISP=SHR
+//*
+//*================================================================
+//* STEP 10 - TRI DE FILEIN PAR CLE (FILEREC-CLE, OCTETS 2-10 DE
+//*           L'ENREGISTREMENT) AVANT PASSAGE DANS BATCH1. LE
+//*           FICHIER TRIE EST UNE GDG COMME FILEOUT1/FILEOUT2 (ET NON
+//*           UN NOM FIXE NI UN TEMPORAIRE &&) POUR POUVOIR SERVIR DE
+//*           FILEIN A UNE EVENTUELLE REPRISE BATCH1RS SANS RETRIER
+//*           APRES UN ABEND DE CE JOB, TOUT EN PERMETTANT DE
+//*           RESOUMETTRE CE MEMBRE CHAQUE JOUR (UN NOM FIXE SERAIT
+//*           DEJA CATALOGUE AU DEUXIEME PASSAGE ET FERAIT ECHOUER
+//*           L'ALLOCATION DISP=NEW DE SORTOUT).
+//*================================================================
+//TRI      EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.BATCH1.FILEIN(0),DISP=SHR
+//SORTOUT  DD   DSN=PROD.BATCH1.FILEIN.TRIE(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(LRECL=69,BLKSIZE=0,RECFM=FB)
+//SYSIN    DD   *
+  SORT FIELDS=(2,9,CH,A)
+/*
+//*
+//*================================================================
+//* STEP 20 - TRAITEMENT BATCH1 SUR LE FICHIER TRIE, SOUS DB2 (DSN)
+//*           CAR CALLMSG INTERROGE VTBMSGA.
+//*================================================================
+//BATCH1   EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.BATCH1.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.V0R0M0.SDSNLOAD,DISP=SHR
+//FILEIN   DD   DSN=PROD.BATCH1.FILEIN.TRIE(+1),DISP=(OLD,DELETE,KEEP)
+//FILEOUT1 DD   DSN=PROD.BATCH1.FILEOUT1(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(LRECL=69,BLKSIZE=0,RECFM=FB)
+//FILEOUT2 DD   DSN=PROD.BATCH1.FILEOUT2(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(10,5)),
+//             DCB=(LRECL=69,BLKSIZE=0,RECFM=FB)
+//FILEREJ  DD   DSN=PROD.BATCH1.FILEREJ(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=69,BLKSIZE=0,RECFM=FB)
+//FILECR   DD   DSN=PROD.BATCH1.FILECR(+1),
+//             DISP=(NEW,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(LRECL=80,BLKSIZE=0,RECFM=FB)
+//PARMIN   DD   DSN=PROD.BATCH1.PARMIN,DISP=SHR
+//FILECHK  DD   DSN=PROD.BATCH1.FILECHK,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(LRECL=124,BLKSIZE=0,RECFM=FB)
+//FILELOG  DD   DSN=PROD.BATCH1.FILELOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=80,BLKSIZE=0,RECFM=FB)
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(BATCH1) PLAN(BATCH1PL) LIB('PROD.BATCH1.LOADLIB')
+  END
+/*
+//
