@@ -0,0 +1,56 @@
+//BATCH1RS JOB (ACCTG),'REPRISE BATCH1',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* JOB      : BATCH1RS                                          *
+//* OBJET    : REPRISE DE BATCH1 APRES ABEND, A PARTIR DU DERNIER *
+//*            POINT DE CHECKPOINT ECRIT DANS FILECHK.            *
+//*                                                                *
+//*            A LA DIFFERENCE DE BATCH1 (RUN NORMAL) :            *
+//*            - PAS DE STEP TRI : ON REPART SUR LA MEME GENERATION*
+//*              GDG DU FICHIER TRIE QUE LE RUN ABENDE, SOIT LA     *
+//*              GENERATION (0) AU MOMENT DE LA REPRISE (LE RUN     *
+//*              ABENDE L'A CATALOGUEE EN (+1) AVANT D'ABENDER AU   *
+//*              STEP 20), ET NON UNE NOUVELLE GENERATION (+1)      *
+//*              RETRIEE A PARTIR DE FILEIN(0) QUI A PU AVANCER     *
+//*              ENTRE TEMPS.                                       *
+//*            - FILEOUT1/FILEOUT2/FILEREJ/FILECR POINTENT SUR LA  *
+//*              MEME GENERATION GDG (0) QUE LE RUN ABENDE, EN     *
+//*              DISP=MOD, ET NON PAS SUR UNE NOUVELLE GENERATION  *
+//*              (+1) : BATCH1 LES OUVRE EN EXTEND (PAS EN OUTPUT) *
+//*              DES QUE PARM-RESTART-CPT DE PARMIN EST NON NUL,   *
+//*              PRECISEMENT POUR NE PAS PERDRE CE QUI A DEJA ETE  *
+//*              ECRIT AVANT L'ABEND.                              *
+//*            - PARMIN DOIT CONTENIR LE PARM-RESTART-CPT ISSU DU  *
+//*              DERNIER ENREGISTREMENT DE FILECHK (OPERATIONS     *
+//*              RENSEIGNE LA CARTE PARMIN AVANT DE RESOUMETTRE).  *
+//*--------------------------------------------------------------*
+//JOBLIB   DD   DSN=PROD.BATCH1.LOADLIB,DISP=SHR
+//*
+//*================================================================
+//* STEP 20 - TRAITEMENT BATCH1 EN REPRISE, SOUS DB2 (DSN) CAR
+//*           CALLMSG INTERROGE VTBMSGA.
+//*================================================================
+//BATCH1   EXEC PGM=IKJEFT01,DYNAMNBR=20
+//STEPLIB  DD   DSN=PROD.BATCH1.LOADLIB,DISP=SHR
+//         DD   DSN=DSN.V0R0M0.SDSNLOAD,DISP=SHR
+//FILEIN   DD   DSN=PROD.BATCH1.FILEIN.TRIE(0),DISP=(OLD,KEEP)
+//FILEOUT1 DD   DSN=PROD.BATCH1.FILEOUT1(0),DISP=MOD
+//FILEOUT2 DD   DSN=PROD.BATCH1.FILEOUT2(0),DISP=MOD
+//FILEREJ  DD   DSN=PROD.BATCH1.FILEREJ(0),DISP=MOD
+//FILECR   DD   DSN=PROD.BATCH1.FILECR(0),DISP=MOD
+//PARMIN   DD   DSN=PROD.BATCH1.PARMIN.RESTART,DISP=SHR
+//FILECHK  DD   DSN=PROD.BATCH1.FILECHK,DISP=(MOD,CATLG,CATLG),
+//             UNIT=SYSDA,SPACE=(CYL,(1,1)),
+//             DCB=(LRECL=124,BLKSIZE=0,RECFM=FB)
+//FILELOG  DD   DSN=PROD.BATCH1.FILELOG,DISP=MOD,
+//             UNIT=SYSDA,SPACE=(CYL,(5,5)),
+//             DCB=(LRECL=80,BLKSIZE=0,RECFM=FB)
+//SYSTSPRT DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
+//SYSUDUMP DD   SYSOUT=*
+//SYSTSIN  DD   *
+  DSN SYSTEM(DSN1)
+  RUN PROGRAM(BATCH1) PLAN(BATCH1PL) LIB('PROD.BATCH1.LOADLIB')
+  END
+/*
+//
