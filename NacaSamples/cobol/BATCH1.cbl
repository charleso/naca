@@ -19,9 +19,14 @@
        INPUT-OUTPUT SECTION.
       *-----------------------------------------------------------------
        FILE-CONTROL.
-           SELECT FILEIN  ASSIGN TO UT-S-FILEIN.
-           SELECT FILEOUT ASSIGN TO UT-S-FILEOUT.
-       DATA DIVISION. 
+           SELECT FILEIN   ASSIGN TO UT-S-FILEIN.
+           SELECT FILEOUT1 ASSIGN TO UT-S-FILEOUT1.
+           SELECT FILEOUT2 ASSIGN TO UT-S-FILEOUT2.
+           SELECT FILEREJ  ASSIGN TO UT-S-FILEREJ.
+           SELECT FILECR  ASSIGN TO UT-S-FILECR.
+           SELECT PARMIN  ASSIGN TO UT-S-PARMIN.
+           SELECT FILECHK ASSIGN TO UT-S-FILECHK.
+       DATA DIVISION.
       *=================================================================
        FILE SECTION.
       *-----------------------------------------------------------------
@@ -32,19 +37,145 @@
            RECORDING F.
        01  FILEIN-Z.
            05  FILEIN-CODE         PIC X(1).
-           05  FILLER              PIC X(68).
+           05  FILEIN-DATA.
+               COPY FILEREC
+                 REPLACING ==FILEREC-CLE==     BY ==FILEIN-CLE==
+                           ==FILEREC-NOM==     BY ==FILEIN-NOM==
+                           ==FILEREC-PRENOM==  BY ==FILEIN-PRENOM==
+                           ==FILEREC-DTEFF==   BY ==FILEIN-DTEFF==
+                           ==FILEREC-MONTANT==
+                                   BY ==FILEIN-MONTANT==.
 
-       FD  FILEOUT
+      * FILEOUT1 - SORTIE DEDIEE AUX ENREGISTREMENTS FILEIN-CODE = '1',
+      * POUR REPRISE PAR LA CHAINE AVAL SPECIFIQUE A CE CODE.
+       FD  FILEOUT1
            LABEL RECORDS STANDARD
            BLOCK 0
            RECORD 69
            RECORDING F.
-       01  FILEOUT-Z               PIC X(69).
+       01  FILEOUT1-Z.
+           05  FILEOUT1-CODE       PIC X(1).
+           05  FILEOUT1-DATA.
+               COPY FILEREC
+                 REPLACING ==FILEREC-CLE==     BY ==FILEOUT1-CLE==
+                           ==FILEREC-NOM==     BY ==FILEOUT1-NOM==
+                           ==FILEREC-PRENOM==  BY ==FILEOUT1-PRENOM==
+                           ==FILEREC-DTEFF==   BY ==FILEOUT1-DTEFF==
+                           ==FILEREC-MONTANT==
+                                   BY ==FILEOUT1-MONTANT==.
+
+      * FILEOUT2 - SORTIE DEDIEE AUX ENREGISTREMENTS FILEIN-CODE = '2',
+      * POUR REPRISE PAR LA CHAINE AVAL SPECIFIQUE A CE CODE, EN
+      * PARALLELE DE LA CHAINE DU CODE '1' SANS PASSER PAR FILEREJ.
+       FD  FILEOUT2
+           LABEL RECORDS STANDARD
+           BLOCK 0
+           RECORD 69
+           RECORDING F.
+       01  FILEOUT2-Z.
+           05  FILEOUT2-CODE       PIC X(1).
+           05  FILEOUT2-DATA.
+               COPY FILEREC
+                 REPLACING ==FILEREC-CLE==     BY ==FILEOUT2-CLE==
+                           ==FILEREC-NOM==     BY ==FILEOUT2-NOM==
+                           ==FILEREC-PRENOM==  BY ==FILEOUT2-PRENOM==
+                           ==FILEREC-DTEFF==   BY ==FILEOUT2-DTEFF==
+                           ==FILEREC-MONTANT==
+                                   BY ==FILEOUT2-MONTANT==.
+
+      * FILEREJ - RECORDS SANS SORTIE DEDIEE (CODE NI '1' NI '2') AVEC
+      * LE TEXTE MESSAGE ASSOCIE, POUR RESTITUTION A LA MOA SANS
+      * FOUILLER LES SPOOLS.
+       FD  FILEREJ
+           LABEL RECORDS STANDARD
+           BLOCK 0
+           RECORD 69
+           RECORDING F.
+       01  FILEREJ-Z.
+           05  FILEREJ-NOENR       PIC 9(7).
+           05  FILEREJ-CODE        PIC X(1).
+           05  FILEREJ-MSG         PIC X(30).
+           05  FILLER              PIC X(31).
+
+      * FILECR - RAPPORT DE CONTROLE PERSISTANT (VOLUMETRIE PAR CODE
+      * ET TOTAUX), EN RELAIS DES DISPLAY UPON CONSOLE QUI DISPARAISSENT
+      * AVEC LE JOB LOG.
+       FD  FILECR
+           LABEL RECORDS STANDARD
+           BLOCK 0
+           RECORD 80
+           RECORDING F.
+       01  FILECR-Z                PIC X(80).
+
+      * PARMIN - CARTE DE PARAMETRAGE DU RUN (RESTART, ETC.).
+       FD  PARMIN
+           LABEL RECORDS STANDARD
+           BLOCK 0
+           RECORD 80
+           RECORDING F.
+       01  PARMIN-Z.
+           COPY PARMREC.
+
+      * FILECHK - POINTS DE REPRISE : DERNIER ENREGISTREMENT FILEIN
+      * TRAITE AVEC SUCCES, ET L'ETAT COMPLET DES COMPTEURS DE
+      * VOLUMETRIE A CET INSTANT (TOTAUX PAR SORTIE ET PAR CODE), POUR
+      * QU'UN RESTART PUISSE REPARTIR DE CES TOTAUX PLUTOT QUE DE ZERO
+      * ET PRODUIRE UN RAPPORT FILECR COHERENT SUR L'ENSEMBLE DU RUN.
+       FD  FILECHK
+           LABEL RECORDS STANDARD
+           BLOCK 0
+           RECORD 124
+           RECORDING F.
+       01  FILECHK-Z.
+           05  FILECHK-CPT-IN          PIC 9(07).
+           05  FILECHK-CPT-OUT1        PIC 9(07).
+           05  FILECHK-CPT-OUT2        PIC 9(07).
+           05  FILECHK-CPT-REJ         PIC 9(07).
+           05  FILECHK-CPT-FILTRE      PIC 9(07).
+           05  FILECHK-CPT-DEBORD      PIC 9(07).
+           05  FILECHK-TAB-NB          PIC 9(02).
+           05  FILECHK-TAB-LIGNE       OCCURS 10 TIMES.
+               10  FILECHK-TAB-VAL     PIC X(01).
+               10  FILECHK-TAB-CPT     PIC 9(07).
 
        WORKING-STORAGE SECTION.
       *------------------------
        77  CPT-IN                  PIC S9(7) COMP-3   VALUE ZERO.
-       77  CPT-OUT                 PIC S9(7) COMP-3   VALUE ZERO.
+       77  CPT-OUT1                PIC S9(7) COMP-3   VALUE ZERO.
+       77  CPT-OUT2                PIC S9(7) COMP-3   VALUE ZERO.
+       77  CPT-REJ                 PIC S9(7) COMP-3   VALUE ZERO.
+       77  CPT-FILTRE              PIC S9(7) COMP-3   VALUE ZERO.
+
+      * VOLUMETRIE PAR VALEUR DE FILEIN-CODE, POUR LE RAPPORT FILECR.
+       77  TAB-CODE-MAX            PIC S9(4) COMP      VALUE 10.
+       77  TAB-CODE-NB             PIC S9(4) COMP      VALUE ZERO.
+       01  TAB-CODES.
+           05  TAB-CODE-LIGNE      OCCURS 10 TIMES
+                                   INDEXED BY IX-TAB.
+               10  TAB-CODE-VAL    PIC X(1).
+               10  TAB-CODE-CPT    PIC S9(7) COMP-3 VALUE ZERO.
+
+      * NOMBRE DE VALEURS DE CODE DISTINCTES AU-DELA DES TAB-CODE-MAX
+      * PREMIERES RENCONTREES, SI JAMAIS FILEIN VEHICULE PLUS DE CODES
+      * DIFFERENTS QUE TAB-CODES NE PEUT EN MEMORISER.
+       77  CPT-CODE-DEBORD         PIC S9(7) COMP-3   VALUE ZERO.
+
+       77  SW-CODE-TROUVE          PIC X              VALUE 'N'.
+           88  CODE-TROUVE                            VALUE 'O'.
+
+      * CHECKPOINT / RESTART.
+       77  CKP-INTERVAL            PIC S9(7) COMP-3   VALUE 10000.
+       77  CKP-CPT                 PIC S9(7) COMP-3   VALUE ZERO.
+
+       77  SW-FIN-CHK              PIC X              VALUE 'N'.
+           88  FIN-CHK                                VALUE 'O'.
+
+       01  LIG-RAPPORT.
+           05  LIG-RAP-LIB         PIC X(20).
+           05  LIG-RAP-VAL         PIC X(1).
+           05  FILLER              PIC X(04)       VALUE SPACES.
+           05  LIG-RAP-CPT         PIC ZZZ,ZZZ,ZZ9.
+           05  FILLER              PIC X(44)       VALUE SPACES.
 
        77  FIN-TRAIT               PIC X              VALUE SPACE.
        
@@ -59,43 +190,307 @@
        PROCEDURE DIVISION.
       *=================================================================
       
-           OPEN INPUT  FILEIN
-                OUTPUT FILEOUT
-                
+           PERFORM LIT-PARM
+
+      * SUR RESTART (PARM-RESTART-CPT > ZERO), LES SORTIES DEJA ECRITES
+      * LORS DU RUN PRECEDENT NE DOIVENT PAS ETRE PERDUES : ON LES
+      * OUVRE EN EXTEND (AJOUT A LA SUITE) PLUTOT QU'EN OUTPUT (QUI
+      * LES VIDERAIT). CETTE OUVERTURE SUPPOSE QUE LA JCL DE REPRISE
+      * POINTE SUR LA MEME GENERATION GDG QUE LE RUN ABENDE, ET NON
+      * SUR UNE NOUVELLE GENERATION (+1).
+           IF PARM-RESTART-CPT > ZERO
+              PERFORM LIT-CHECKPOINT
+              OPEN INPUT  FILEIN
+                   EXTEND FILEOUT1
+                          FILEOUT2
+                          FILEREJ
+                          FILECR
+                          FILECHK
+           ELSE
+              OPEN INPUT  FILEIN
+                   OUTPUT FILEOUT1
+                          FILEOUT2
+                          FILEREJ
+                          FILECR
+                   EXTEND FILECHK
+           END-IF
+
            ACCEPT SYS-TIME FROM TIME
-           
-           DISPLAY 'DEBUG - TIME : ' SYS-TIME1
-           
-           PERFORM READ-FILEIN     
-           
+
+           IF PARM-MODE-TEST
+              DISPLAY 'DEBUG - TIME : ' SYS-TIME1
+           END-IF
+
+           PERFORM READ-FILEIN
+
+           IF PARM-RESTART-CPT > ZERO
+              PERFORM SAUTE-RESTART
+                 UNTIL CPT-IN NOT < PARM-RESTART-CPT
+                    OR FIN-TRAIT = 'F'
+           END-IF
+
            PERFORM TRAITEMENT UNTIL FIN-TRAIT = 'F'
 
-           DISPLAY 'STAT FILEIN  - READ RECORDS   : '
+           DISPLAY 'STAT FILEIN   - READ RECORDS  : '
                     CPT-IN           UPON CONSOLE.
-           DISPLAY 'STAT FILEOUT - WRITE RECORDS  : '
-                    CPT-OUT          UPON CONSOLE.
-                    
+           DISPLAY 'STAT FILEOUT1 - WRITE RECORDS : '
+                    CPT-OUT1         UPON CONSOLE.
+           DISPLAY 'STAT FILEOUT2 - WRITE RECORDS : '
+                    CPT-OUT2         UPON CONSOLE.
+           DISPLAY 'STAT FILEREJ  - REJECT RECORDS: '
+                    CPT-REJ          UPON CONSOLE.
+           DISPLAY 'STAT FILTRE   - OUT-OF-RANGE  : '
+                    CPT-FILTRE       UPON CONSOLE.
+
+           PERFORM ECRIT-RAPPORT-ENTETE
+           PERFORM ECRIT-RAPPORT-CODE
+                   VARYING IX-TAB FROM 1 BY 1
+                   UNTIL IX-TAB > TAB-CODE-NB
+           PERFORM ECRIT-RAPPORT-TOTAUX
+
            CLOSE FILEIN
-                 FILEOUT
-                 
+                 FILEOUT1
+                 FILEOUT2
+                 FILEREJ
+                 FILECR
+                 FILECHK
+
            STOP RUN.
-           
+
+       LIT-PARM.
+      *-----------------------------------------------------------------
+      * LECTURE UNIQUE DE LA CARTE PARAMETRE EN DEBUT DE RUN : POINT DE
+      * REPRISE EVENTUEL (0 = PAS DE RESTART, DEMARRAGE NORMAL), MODE
+      * D'EXECUTION (TEST/PROD) ET PLAGE DE DATES D'EFFET A RETENIR.
+      * A DEFAUT DE CARTE, LE RUN EST PROD, SANS RESTART, SANS FILTRE.
+           OPEN INPUT PARMIN
+           READ PARMIN
+                AT END MOVE ZERO       TO PARM-RESTART-CPT
+                       MOVE 'PROD'     TO PARM-MODE
+                       MOVE ZERO       TO PARM-DTEFF-DEB
+                       MOVE 99999999   TO PARM-DTEFF-FIN
+           END-READ
+           CLOSE PARMIN.
+
+       SAUTE-RESTART.
+      *-----------------------------------------------------------------
+      * SAUTE LES ENREGISTREMENTS DEJA TRAITES AVEC SUCCES LORS DU RUN
+      * PRECEDENT, JUSQU'AU DERNIER POINT DE CHECKPOINT ENREGISTRE.
+           ADD 1 TO CPT-IN
+           PERFORM READ-FILEIN.
+
        READ-FILEIN.
       *-----------------------------------------------------------------
            READ FILEIN
-                AT END MOVE 'F' TO FIN-TRAIT.    
-           
+                AT END MOVE 'F' TO FIN-TRAIT.
+
        TRAITEMENT.
-      *-----------------------------------------------------------------     
+      *-----------------------------------------------------------------
+      * HORS PLAGE PARM-DTEFF-DEB/FIN, L'ENREGISTREMENT EST COMPTE DANS
+      * CPT-FILTRE ET N'EST ROUTE VERS AUCUNE SORTIE (DRY-RUN PARTIEL).
            ADD 1 TO CPT-IN
-           EVALUATE FILEIN-CODE
-             WHEN '1'           
-               DISPLAY 'DEBUG 1 - ' FILEIN-Z
-               WRITE FILEOUT-Z FROM FILEIN-Z
-               ADD 1 TO CPT-OUT
-             WHEN '2'
-               MOVE '0001'     TO MSG-NO
-               CALL 'CALLMSG'  USING MSG-ZONE
-               DISPLAY 'DEBUG 2 - ' MSG-TEXT  
-           END-EVALUATE
-           PERFORM READ-FILEIN.
\ No newline at end of file
+           IF FILEIN-DTEFF < PARM-DTEFF-DEB
+              OR FILEIN-DTEFF > PARM-DTEFF-FIN
+              ADD 1 TO CPT-FILTRE
+           ELSE
+              PERFORM MAJ-TAB-CODE
+              EVALUATE FILEIN-CODE
+                WHEN '1'
+                  IF PARM-MODE-TEST
+                     DISPLAY 'DEBUG 1 - ' FILEIN-Z
+                  END-IF
+                  WRITE FILEOUT1-Z FROM FILEIN-Z
+                  ADD 1 TO CPT-OUT1
+                WHEN '2'
+                  IF PARM-MODE-TEST
+                     DISPLAY 'DEBUG 2 - ' FILEIN-Z
+                  END-IF
+                  WRITE FILEOUT2-Z FROM FILEIN-Z
+                  ADD 1 TO CPT-OUT2
+                WHEN OTHER
+                  MOVE '0001'     TO MSG-NO
+                  MOVE 'BATCH1'   TO MSG-PGM
+                  MOVE 'B'        TO MSG-ENV
+                  CALL 'CALLMSG'  USING MSG-ZONE
+                  PERFORM ECRIT-REJET
+              END-EVALUATE
+           END-IF
+           PERFORM ECRIT-CHECKPOINT
+           PERFORM READ-FILEIN.
+
+       ECRIT-CHECKPOINT.
+      *-----------------------------------------------------------------
+      * TOUS LES CKP-INTERVAL ENREGISTREMENTS, MEMORISE DANS FILECHK LE
+      * DERNIER ENREGISTREMENT FILEIN TRAITE AVEC SUCCES AINSI QUE
+      * L'ETAT COMPLET DES COMPTEURS DE VOLUMETRIE A CET INSTANT, POUR
+      * QU'UNE REPRISE PUISSE REPARTIR DE CES TOTAUX PLUTOT QUE DE ZERO.
+           ADD 1 TO CKP-CPT
+           IF CKP-CPT NOT < CKP-INTERVAL
+              MOVE CPT-IN            TO FILECHK-CPT-IN
+              MOVE CPT-OUT1          TO FILECHK-CPT-OUT1
+              MOVE CPT-OUT2          TO FILECHK-CPT-OUT2
+              MOVE CPT-REJ           TO FILECHK-CPT-REJ
+              MOVE CPT-FILTRE        TO FILECHK-CPT-FILTRE
+              MOVE CPT-CODE-DEBORD   TO FILECHK-CPT-DEBORD
+              MOVE TAB-CODE-NB       TO FILECHK-TAB-NB
+              PERFORM SAUVE-TAB-CODE
+                      VARYING IX-TAB FROM 1 BY 1
+                      UNTIL IX-TAB > TAB-CODE-NB
+              WRITE FILECHK-Z
+              MOVE ZERO              TO CKP-CPT
+           END-IF.
+
+       SAUVE-TAB-CODE.
+      *-----------------------------------------------------------------
+      * RECOPIE LA LIGNE IX-TAB DE TAB-CODES DANS LA LIGNE CORRESPON-
+      * DANTE DE FILECHK-Z, POUR PERSISTER LA VOLUMETRIE PAR CODE.
+           MOVE TAB-CODE-VAL (IX-TAB)  TO FILECHK-TAB-VAL (IX-TAB)
+           MOVE TAB-CODE-CPT (IX-TAB)  TO FILECHK-TAB-CPT (IX-TAB).
+
+       LIT-CHECKPOINT.
+      *-----------------------------------------------------------------
+      * SUR RESTART, RELIT SEQUENTIELLEMENT FILECHK JUSQU'A SON DERNIER
+      * ENREGISTREMENT (LE PLUS RECENT POINT DE CHECKPOINT DU RUN
+      * ABENDE) ET EN RESTAURE LES COMPTEURS DE VOLUMETRIE, POUR QUE LE
+      * RAPPORT FILECR RESTE COHERENT SUR L'ENSEMBLE DU RUN. CPT-IN
+      * N'EST PAS RESTAURE ICI : IL EST RECONSTITUE PAR SAUTE-RESTART,
+      * QUI COMPTE A NOUVEAU CHAQUE ENREGISTREMENT SAUTE DEPUIS LE
+      * DEBUT DE FILEIN.
+      *
+      * FILECHK N'EST JAMAIS REINITIALISE ENTRE DEUX JOURS (DISP=MOD
+      * DANS LA JCL) : IL S'Y ACCUMULE UN CHECKPOINT PAR RUN. ON
+      * VERIFIE DONC QUE LE DERNIER ENREGISTREMENT LU CORRESPOND BIEN
+      * AU POINT DE REPRISE DEMANDE PAR L'OPERATION AVANT DE LUI FAIRE
+      * CONFIANCE - UNE CARTE PARMIN.RESTART PERIMEE OU UN PARM-RESTART
+      * -CPT SAISI A TORT POINTERAIT SINON SUR LE CHECKPOINT D'UN AUTRE
+      * RUN SANS QU'AUCUNE ERREUR NE SOIT SIGNALEE.
+           MOVE 'N'                TO SW-FIN-CHK
+           INITIALIZE FILECHK-Z
+           OPEN INPUT FILECHK
+           PERFORM LIT-CHECKPOINT-ENR
+                   UNTIL FIN-CHK
+           CLOSE FILECHK
+
+           IF FILECHK-CPT-IN NOT = PARM-RESTART-CPT
+              DISPLAY 'BATCH1 - ERREUR : DERNIER CHECKPOINT FILECHK ('
+                       FILECHK-CPT-IN
+                       ') <> PARM-RESTART-CPT ('
+                       PARM-RESTART-CPT ') - REPRISE ABANDONNEE'
+                       UPON CONSOLE
+              MOVE 16              TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       LIT-CHECKPOINT-ENR.
+      *-----------------------------------------------------------------
+           READ FILECHK
+                AT END MOVE 'O' TO SW-FIN-CHK
+                NOT AT END PERFORM RESTAURE-CHECKPOINT
+           END-READ.
+
+       RESTAURE-CHECKPOINT.
+      *-----------------------------------------------------------------
+      * COPIE LE DERNIER ENREGISTREMENT FILECHK LU DANS LES COMPTEURS
+      * DE TRAVAIL. REAPPELE POUR CHAQUE ENREGISTREMENT : SEUL LE
+      * CONTENU DU DERNIER SUBSISTE UNE FOIS FILECHK EPUISE.
+           MOVE FILECHK-CPT-OUT1   TO CPT-OUT1
+           MOVE FILECHK-CPT-OUT2   TO CPT-OUT2
+           MOVE FILECHK-CPT-REJ    TO CPT-REJ
+           MOVE FILECHK-CPT-FILTRE TO CPT-FILTRE
+           MOVE FILECHK-CPT-DEBORD TO CPT-CODE-DEBORD
+           MOVE FILECHK-TAB-NB     TO TAB-CODE-NB
+           PERFORM RESTAURE-TAB-CODE
+                   VARYING IX-TAB FROM 1 BY 1
+                   UNTIL IX-TAB > TAB-CODE-NB.
+
+       RESTAURE-TAB-CODE.
+      *-----------------------------------------------------------------
+           MOVE FILECHK-TAB-VAL (IX-TAB)  TO TAB-CODE-VAL (IX-TAB)
+           MOVE FILECHK-TAB-CPT (IX-TAB)  TO TAB-CODE-CPT (IX-TAB).
+
+       ECRIT-REJET.
+      *-----------------------------------------------------------------
+      * UN ENREGISTREMENT REJETE (CODE <> '1') EST TRACE DANS FILEREJ
+      * AVEC SON NUMERO D'ORDRE ET LE LIBELLE DU MESSAGE ASSOCIE.
+           ADD 1            TO CPT-REJ
+           MOVE CPT-IN       TO FILEREJ-NOENR
+           MOVE FILEIN-CODE  TO FILEREJ-CODE
+           MOVE MSG-TEXT     TO FILEREJ-MSG
+           WRITE FILEREJ-Z.
+
+       MAJ-TAB-CODE.
+      *-----------------------------------------------------------------
+      * INCREMENTE LE COMPTEUR DU CODE COURANT DANS TAB-CODES, EN
+      * CREANT UNE NOUVELLE LIGNE LA PREMIERE FOIS QUE CE CODE APPARAIT.
+      * SI TAB-CODES EST DEJA PLEINE (TAB-CODE-MAX VALEURS DISTINCTES
+      * DEJA RENCONTREES), LE CODE COURANT EST COMPTE DANS CPT-CODE-
+      * DEBORD PLUTOT QUE D'ECRIRE HORS TABLE.
+           MOVE 'N'                TO SW-CODE-TROUVE
+           PERFORM CHERCHE-CODE
+               VARYING IX-TAB FROM 1 BY 1
+               UNTIL IX-TAB > TAB-CODE-NB OR CODE-TROUVE
+           IF NOT CODE-TROUVE
+              IF TAB-CODE-NB < TAB-CODE-MAX
+                 ADD 1                TO TAB-CODE-NB
+                 SET IX-TAB           TO TAB-CODE-NB
+                 MOVE FILEIN-CODE     TO TAB-CODE-VAL (IX-TAB)
+                 MOVE 1               TO TAB-CODE-CPT (IX-TAB)
+              ELSE
+                 ADD 1                TO CPT-CODE-DEBORD
+              END-IF
+           END-IF.
+
+       CHERCHE-CODE.
+      *-----------------------------------------------------------------
+           IF TAB-CODE-VAL (IX-TAB) = FILEIN-CODE
+              ADD 1                TO TAB-CODE-CPT (IX-TAB)
+              SET CODE-TROUVE      TO TRUE
+           END-IF.
+
+       ECRIT-RAPPORT-ENTETE.
+      *-----------------------------------------------------------------
+           MOVE SPACES             TO FILECR-Z
+           MOVE 'BATCH1 - RAPPORT DE CONTROLE' TO FILECR-Z
+           WRITE FILECR-Z
+           MOVE ALL '-'            TO FILECR-Z
+           WRITE FILECR-Z.
+
+       ECRIT-RAPPORT-CODE.
+      *-----------------------------------------------------------------
+           MOVE SPACES             TO LIG-RAPPORT
+           MOVE 'VOLUME CODE'      TO LIG-RAP-LIB
+           MOVE TAB-CODE-VAL (IX-TAB)  TO LIG-RAP-VAL
+           MOVE TAB-CODE-CPT (IX-TAB)  TO LIG-RAP-CPT
+           WRITE FILECR-Z          FROM LIG-RAPPORT.
+
+       ECRIT-RAPPORT-TOTAUX.
+      *-----------------------------------------------------------------
+           MOVE SPACES              TO LIG-RAPPORT
+           MOVE 'TOTAL LU FILEIN'   TO LIG-RAP-LIB
+           MOVE CPT-IN               TO LIG-RAP-CPT
+           WRITE FILECR-Z           FROM LIG-RAPPORT
+
+           MOVE SPACES                TO LIG-RAPPORT
+           MOVE 'TOTAL ECRIT FILEOUT1' TO LIG-RAP-LIB
+           MOVE CPT-OUT1               TO LIG-RAP-CPT
+           WRITE FILECR-Z              FROM LIG-RAPPORT
+
+           MOVE SPACES                TO LIG-RAPPORT
+           MOVE 'TOTAL ECRIT FILEOUT2' TO LIG-RAP-LIB
+           MOVE CPT-OUT2               TO LIG-RAP-CPT
+           WRITE FILECR-Z              FROM LIG-RAPPORT
+
+           MOVE SPACES               TO LIG-RAPPORT
+           MOVE 'TOTAL REJETS FILEREJ' TO LIG-RAP-LIB
+           MOVE CPT-REJ                TO LIG-RAP-CPT
+           WRITE FILECR-Z              FROM LIG-RAPPORT
+
+           MOVE SPACES                  TO LIG-RAPPORT
+           MOVE 'TOTAL HORS PLAGE'      TO LIG-RAP-LIB
+           MOVE CPT-FILTRE               TO LIG-RAP-CPT
+           WRITE FILECR-Z                FROM LIG-RAPPORT
+
+           MOVE SPACES                  TO LIG-RAPPORT
+           MOVE 'TOTAL CODES DEBORD'    TO LIG-RAP-LIB
+           MOVE CPT-CODE-DEBORD          TO LIG-RAP-CPT
+           WRITE FILECR-Z                FROM LIG-RAPPORT.
