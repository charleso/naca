@@ -56,6 +56,15 @@
        01  W-DATE-N REDEFINES W-DATE-X
                                   PIC 9(8).
 
+      * JOUR/MOIS/ANNEE (2 CHIFFRES) DE LA DATE SYSTEME COURANTE,
+      * ALIMENTES EN AMONT DE 1ER-PASSAGE.
+       77  CIXJOUR                PIC 99           VALUE ZERO.
+       77  CIXMOIS                PIC 99           VALUE ZERO.
+       77  CIXAN                  PIC 99           VALUE ZERO.
+
+      * COPY PIVOT SIECLE
+           COPY SIECLPAR.
+
        01  W-EIBTIME              PIC 9(7)         VALUE ZERO.
        01  FILLER                 REDEFINES W-EIBTIME.
            05 FILLER              PIC X.
@@ -105,7 +114,8 @@
            MOVE EIBFN             TO  SVEIBFN
            MOVE EIBCALEN          TO  SVEIBCALEN
 
-           EXEC SQL WHENEVER SQLERROR GOTO PC-ERR-DB2 END-EXEC
+           EXEC SQL WHENEVER SQLERROR   GOTO PC-ERR-DB2 END-EXEC
+           EXEC SQL WHENEVER NOT FOUND  GOTO PC-ERR-DB2 END-EXEC
 
            EXEC CICS ADDRESS
                 TCTUA(ADDRESS OF TUA-ZONE)
@@ -137,12 +147,14 @@
            MOVE CIXMOIS           TO W-MM W-MOIS
            MOVE CIXAN             TO W-AA W-ANNEE
            MOVE W-DATE-FORM       TO TUA-I-DTJOURF
-           IF W-ANNEE             < 84
+           IF W-ANNEE             < SIECL-PIVOT
               MOVE 20             TO W-SIECLE
            ELSE
               MOVE 19             TO W-SIECLE.
            MOVE W-DATE-N          TO TUA-I-DTJOUR
-           
+           MOVE EIBOPID           TO TUA-I-OPID
+           MOVE EIBTRMID          TO TUA-I-TRMID
+
            MOVE TUA-I-DTJOURF     TO SDTEXECI DTEXECI
       
            MOVE -1                TO SRECOLLL RECOLLL
@@ -172,34 +184,37 @@
            IF EIBAID              = DFHPF2
               PERFORM             P-MASQUE-VIDE
            ELSE
-              IF EIBAID           = DFHPF7
-                 PERFORM          TEST-SQL
+              IF EIBAID           = DFHPF3
+                 PERFORM          P-FIN-TRANSACTION
               ELSE
-                 IF EIBAID        = DFHENTER
-                    CONTINUE
+                 IF EIBAID        = DFHPF7
+                    PERFORM       TEST-SQL
                  ELSE
-                    PERFORM       P-ANYKEY.
+                    IF EIBAID     = DFHENTER
+                       CONTINUE
+                    ELSE
+                       PERFORM    P-ANYKEY.
 
            PERFORM                PLAUS-REL.
            
       /*******************
        TEST-SQL SECTION.
       ********************
-           MOVE '1234'            TO NO OF DVTBMSGA
+      * LE NUMERO DE MESSAGE A RECHERCHER EST DESORMAIS CELUI SAISI PAR
+      * L'OPERATEUR (ZONE NOMSGI), ET NON PLUS UNE VALEUR DE DEMO FIXE.
+      * LES SQLCODE NEGATIFS ET +100 (NOTFND) SONT INTERCEPTES PAR LES
+      * WHENEVER DE LA PROCEDURE DIVISION ET TRAITES DANS PC-ERR-DB2 ;
+      * SI L'EXECUTION SE POURSUIT ICI, C'EST QUE LA RECHERCHE A
+      * ABOUTI (SQLCODE = 0).
+           MOVE NOMSGI OF ONLINEFI TO NO OF DVTBMSGA
            EXEC SQL
                 SELECT *
                   INTO :DVTBMSGA
                   FROM VTBMSGA
                   WHERE NO = :DVTBMSGA.NO
            END-EXEC
-           IF SQLCODE             = 0
-              MOVE TEXT OF DVTBMSGA TO LIERRI SLIERRI
-           ELSE
-              MOVE '0003'         TO MSG-NO
-              MOVE -1             TO RECOLLL
-              PERFORM             RECH-MSGERR
-           END-IF
-           
+           MOVE TEXT OF DVTBMSGA   TO LIERRI SLIERRI
+
            PERFORM                ENVOI-MASQUE.
 
       /*******************
@@ -256,13 +271,21 @@
        P-MERGE-MASQUE.
       *---------------
            MOVE SPACE             TO LIERRI SLIERRI.
-           
+
            IF RECOLLL             > ZERO
               OR RECOLLF           = HEX80
               MOVE '6'            TO RECOLLC
               MOVE 'D'            TO RECOLLA
               MOVE RECOLLI        TO SRECOLLI
-              MOVE LOW-VALUE      TO RECOLLI.           
+              MOVE LOW-VALUE      TO RECOLLI.
+
+      * LE NUMERO DE MESSAGE SAISI PAR L'OPERATEUR (PF7, TEST-SQL) EST
+      * REPORTE DANS LA PARTIE CONSERVEE DE LA COMMAREA, AU MEME TITRE
+      * QUE LES AUTRES ZONES DE SAISIE, POUR SUBSISTER D'UN PASSAGE
+      * PSEUDO-CONVERSATIONNEL A L'AUTRE.
+           IF NOMSGL              > ZERO
+              OR NOMSGF            = HEX80
+              MOVE NOMSGI         TO SNOMSGI.
 
        P-MASQUE-VIDE.
       *--------------
@@ -271,6 +294,14 @@
                 PROGRAM('ONLINE1')
            END-EXEC.
 
+       P-FIN-TRANSACTION.
+      *------------------
+      * PF3 : FIN VOLONTAIRE DE LA TRANSACTION. PAS DE TRANSID() DANS
+      * LE RETURN : CICS NE RE-ARME PAS TRA1, A LA DIFFERENCE DE
+      * ENVOI-MASQUE QUI ENCHAINE LE PROCHAIN PASSAGE PSEUDO-CONVERSA-
+      * TIONNEL.
+           EXEC CICS RETURN END-EXEC.
+
        P-ANYKEY.
       *---------
            MOVE '0002'            TO MSG-NO
@@ -280,6 +311,8 @@
            
        RECH-MSGERR.
       *------------
+           MOVE 'ONLINE1'         TO MSG-PGM
+           MOVE 'O'               TO MSG-ENV
            EXEC CICS LINK
                 PROGRAM('CALLMSG')
                 COMMAREA(MSG-ZONE)
@@ -288,8 +321,20 @@
 
        PC-ERR-DB2.
       *-----------
+      * LES SQLCODE ATTENDUS (EX : +100 NOTFND) SONT TRAITES COMME UNE
+      * ERREUR FONCTIONNELLE ORDINAIRE - MESSAGE PAR CALLMSG ET
+      * RE-AFFICHAGE DU MASQUE. SEUL UN SQLCODE VRAIMENT INATTENDU
+      * PROVOQUE ENCORE L'ABEND.
            MOVE 'D'               TO W-DB2
-           MOVE SQLCODE TO W-SQLCODE
-           EXEC CICS ABEND
-                ABCODE(W-ABEND-DB2)
-           END-EXEC.
+           MOVE SQLCODE           TO W-SQLCODE
+           EVALUATE SQLCODE
+             WHEN +100
+               MOVE '0003'        TO MSG-NO
+               MOVE -1            TO RECOLLL
+               PERFORM            RECH-MSGERR
+               PERFORM            ENVOI-MASQUE
+             WHEN OTHER
+               EXEC CICS ABEND
+                    ABCODE(W-ABEND-DB2)
+               END-EXEC
+           END-EVALUATE.
