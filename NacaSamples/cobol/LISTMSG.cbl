@@ -0,0 +1,130 @@
+       IDENTIFICATION DIVISION.
+      *=================================================================
+       PROGRAM-ID.   LISTMSG.
+       AUTHOR.       XXXXXXXXX.
+       DATE-WRITTEN. 2008.
+
+      *REMARKS.
+      *
+      * Programme demo BATCH - LISTING DE LA TABLE DB2 VTBMSGA (TABLE
+      * DES MESSAGES UTILISEE PAR CALLMSG), POUR CONTROLE MOA.
+      *
+      /
+       ENVIRONMENT DIVISION.
+      *=================================================================
+       CONFIGURATION SECTION.
+      *-----------------------------------------------------------------
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT LISTE   ASSIGN TO UT-S-LISTE.
+
+       DATA DIVISION.
+      *=================================================================
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      * LISTE - LISTING IMPRIME DE LA TABLE VTBMSGA, UNE LIGNE PAR
+      * MESSAGE, TRIEE PAR NUMERO DE MESSAGE.
+       FD  LISTE
+           LABEL RECORDS STANDARD
+           BLOCK 0
+           RECORD 80
+           RECORDING F.
+       01  LISTE-Z                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+      *------------------------
+      * COPY DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * COPY INCLUDE TABLE
+           EXEC SQL INCLUDE VTBMSGA END-EXEC.
+
+       77  SW-FIN-CURSEUR          PIC X              VALUE 'N'.
+           88  FIN-CURSEUR                             VALUE 'O'.
+
+       77  CPT-MSG                 PIC S9(7) COMP-3   VALUE ZERO.
+
+       01  LIG-ENTETE.
+           05  FILLER              PIC X(22)
+                                    VALUE 'LISTING TABLE VTBMSGA'.
+           05  FILLER              PIC X(58) VALUE SPACES.
+
+       01  LIG-DETAIL.
+           05  LIG-DET-NO          PIC X(04).
+           05  FILLER              PIC X(02) VALUE SPACES.
+           05  LIG-DET-TEXT        PIC X(30).
+           05  FILLER              PIC X(44) VALUE SPACES.
+
+       01  LIG-TOTAL.
+           05  FILLER              PIC X(17) VALUE 'NB MESSAGES LUS :'.
+           05  LIG-TOT-CPT         PIC ZZZ,ZZ9.
+           05  FILLER              PIC X(56) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *=================================================================
+           OPEN OUTPUT LISTE
+
+           MOVE SPACES                 TO LISTE-Z
+           WRITE LISTE-Z               FROM LIG-ENTETE
+
+           EXEC SQL
+                DECLARE CURSEUR CURSOR FOR
+                SELECT NO, TEXT
+                  FROM VTBMSGA
+                 ORDER BY NO
+           END-EXEC
+
+           EXEC SQL
+                OPEN CURSEUR
+           END-EXEC
+
+           PERFORM FETCH-SUIVANT
+
+           PERFORM EDITE-DETAIL UNTIL FIN-CURSEUR
+
+           EXEC SQL
+                CLOSE CURSEUR
+           END-EXEC
+
+           MOVE CPT-MSG                TO LIG-TOT-CPT
+           MOVE SPACES                 TO LISTE-Z
+           WRITE LISTE-Z               FROM LIG-TOTAL
+
+           CLOSE LISTE
+
+           STOP RUN.
+
+       FETCH-SUIVANT.
+      *-----------------------------------------------------------------
+      * RAMENE LA LIGNE SUIVANTE DU CURSEUR CURSEUR. SQLCODE = 100
+      * SIGNALE LA FIN DE LA TABLE.
+           EXEC SQL
+                FETCH CURSEUR
+                 INTO :DVTBMSGA.NO, :DVTBMSGA.TEXT
+           END-EXEC
+
+           EVALUATE SQLCODE
+             WHEN 0
+               CONTINUE
+             WHEN 100
+               SET FIN-CURSEUR        TO TRUE
+             WHEN OTHER
+               DISPLAY 'LISTMSG - ERREUR FETCH SQLCODE=' SQLCODE
+               SET FIN-CURSEUR        TO TRUE
+           END-EVALUATE.
+
+       EDITE-DETAIL.
+      *-----------------------------------------------------------------
+      * IMPRIME LE MESSAGE COURANT PUIS PASSE AU SUIVANT.
+           MOVE NO OF DVTBMSGA         TO LIG-DET-NO
+           MOVE TEXT OF DVTBMSGA       TO LIG-DET-TEXT
+           ADD  1                      TO CPT-MSG
+
+           MOVE SPACES                 TO LISTE-Z
+           WRITE LISTE-Z               FROM LIG-DETAIL
+
+           PERFORM FETCH-SUIVANT.
