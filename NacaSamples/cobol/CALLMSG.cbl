@@ -11,31 +11,121 @@
       /
        ENVIRONMENT DIVISION.
       *=================================================================
-       
+       INPUT-OUTPUT SECTION.
+      *-----------------------------------------------------------------
+       FILE-CONTROL.
+           SELECT FILELOG ASSIGN TO UT-S-FILELOG.
+
        DATA DIVISION.
       *=================================================================
-       
+       FILE SECTION.
+      *-----------------------------------------------------------------
+      * FILELOG - JOURNAL PARTAGE DE TOUS LES APPELS A CALLMSG (BATCH
+      * ET ONLINE), POUR LES STATISTIQUES HEBDOMADAIRES SUR LES CODES
+      * MESSAGE REELLEMENT RENCONTRES EN PRODUCTION.
+       FD  FILELOG
+           LABEL RECORDS STANDARD
+           BLOCK 0
+           RECORD 80
+           RECORDING F.
+       01  FILELOG-Z.
+           05  LOG-DATE                PIC 9(08).
+           05  LOG-TIME                PIC 9(06).
+           05  LOG-PGM                 PIC X(08).
+           05  LOG-MSG-NO               PIC X(04).
+           05  LOG-MSG-TEXT             PIC X(30).
+           05  FILLER                   PIC X(24).
+
        WORKING-STORAGE SECTION.
       *------------------------
-              
+       77  SW-LOG-OUVERT           PIC X              VALUE 'N'.
+           88  LOG-OUVERT                             VALUE 'O'.
+
+      * HORODATAGE DE L'ECRITURE DANS LE JOURNAL. SYS-TIME REPREND LE
+      * DECOUPAGE DEJA UTILISE PAR BATCH1 (HHMMSSCC SUR 8 CHIFFRES, ON
+      * NE GARDE QUE LES 6 PREMIERS POUR LOG-TIME) PLUTOT QUE D'ACCEPTER
+      * DIRECTEMENT DANS UNE ZONE DE LONGUEUR DIFFERENTE DE CELLE
+      * RENVOYEE PAR TIME.
+       01  SYS-TIME                PIC 9(8)          VALUE ZEROS.
+       01  FILLER REDEFINES SYS-TIME.
+           03 SYS-TIME1            PIC 9(6).
+           03 SYS-TIME2            PIC 9(2).
+
+      * COPY DB2
+           EXEC SQL INCLUDE SQLCA END-EXEC.
+
+      * COPY INCLUDE TABLE
+           EXEC SQL INCLUDE VTBMSGA END-EXEC.
+
        LINKAGE SECTION.
       *----------------
-           COPY MSGZONE. 
+           COPY MSGZONE.
       /
        PROCEDURE DIVISION USING MSG-ZONE.
       *=================================================================
-      
-           EVALUATE MSG-NO
-             WHEN '0001'
-               MOVE 'Problem BATCH'     TO MSG-TEXT 
-             WHEN '0002'
-               MOVE 'Forbidden PFKey'   TO MSG-TEXT
-             WHEN '0003'
-               MOVE 'Record not found'  TO MSG-TEXT
-             WHEN '0004'
-               MOVE 'Mandatory field'   TO MSG-TEXT    
-           END-EVALUATE
-           
+      * LA RESOLUTION MSG-NO -> MSG-TEXT SE FAIT DESORMAIS PAR LECTURE
+      * DE LA TABLE DB2 VTBMSGA, COMMUNE AU BATCH ET A L'ONLINE, AU LIEU
+      * DE LIBELLES CODES EN DUR ICI.
+
+           MOVE MSG-NO              TO NO OF DVTBMSGA
+
+           EXEC SQL
+                SELECT TEXT
+                  INTO :DVTBMSGA.TEXT
+                  FROM VTBMSGA
+                 WHERE NO = :DVTBMSGA.NO
+           END-EXEC
+
+           IF SQLCODE = 0
+              MOVE TEXT OF DVTBMSGA  TO MSG-TEXT
+           ELSE
+              MOVE 'Message not found' TO MSG-TEXT
+           END-IF
+
+           PERFORM ECRIT-LOG
+
            GOBACK.
-           
-       
\ No newline at end of file
+
+       ECRIT-LOG.
+      *-----------------------------------------------------------------
+      * TRACE CET APPEL (NO MESSAGE, LIBELLE, PROGRAMME APPELANT,
+      * HORODATAGE) DANS LE JOURNAL PARTAGE. UN PROGRAMME CICS NE PEUT
+      * PAS FAIRE D'E/S FICHIER COBOL NATIVE (OPEN/WRITE SUR UN FD) -
+      * CICS EST PROPRIETAIRE DE TOUS LES ACCES DATASET - DONC L'ORIGINE
+      * DE L'APPEL (MSG-ENV, POSITIONNE PAR L'APPELANT) DECIDE DE LA
+      * TECHNIQUE D'ECRITURE A UTILISER.
+           MOVE SPACES                TO FILELOG-Z
+           ACCEPT LOG-DATE            FROM DATE YYYYMMDD
+           ACCEPT SYS-TIME            FROM TIME
+           MOVE SYS-TIME1             TO LOG-TIME
+           MOVE MSG-PGM               TO LOG-PGM
+           MOVE MSG-NO                TO LOG-MSG-NO
+           MOVE MSG-TEXT              TO LOG-MSG-TEXT
+
+           IF MSG-ENV-ONLINE
+              PERFORM ECRIT-LOG-CICS
+           ELSE
+              PERFORM ECRIT-LOG-BATCH
+           END-IF.
+
+       ECRIT-LOG-BATCH.
+      *-----------------------------------------------------------------
+      * APPELANT BATCH (CALL COBOL NATIF) : E/S SEQUENTIELLE CLASSIQUE
+      * SUR LE FD FILELOG, OUVERT UNE SEULE FOIS PAR RUN.
+           IF NOT LOG-OUVERT
+              OPEN EXTEND FILELOG
+              SET LOG-OUVERT          TO TRUE
+           END-IF
+           WRITE FILELOG-Z.
+
+       ECRIT-LOG-CICS.
+      *-----------------------------------------------------------------
+      * APPELANT ONLINE (EXEC CICS LINK DEPUIS ONLINE1) : PAS D'OPEN/
+      * WRITE SUR UN FD, ON ECRIT DANS LA FILE TRANSITOIRE EXTRAPARTI-
+      * TIONNEE MSGL, RELEVEE PERIODIQUEMENT VERS LE MEME JOURNAL QUE
+      * LE BATCH.
+           EXEC CICS WRITEQ TD
+                QUEUE('MSGL')
+                FROM(FILELOG-Z)
+                LENGTH(80)
+           END-EXEC.
